@@ -24,57 +24,63 @@
                ASSIGN TO DATABASE-CONDET
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONDET-RECORD
                FILE STATUS IS CONDET-FILE-STATUS.
 
            SELECT CUSTS-FILE
                ASSIGN TO DATABASE-CUSTS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD.
 
            SELECT STKMAS-FILE
                ASSIGN TO DATABASE-STKMAS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STKMAS-RECORD.
 
            SELECT STOMAS-FILE
                ASSIGN TO DATABASE-STOMAS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STOMAS-RECORD.
 
            SELECT STKBAL-FILE
                ASSIGN TO DATABASE-STKBAL
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STKBAL-RECORD.
 
            SELECT CONHDR-FILE
                ASSIGN TO DATABASE-CONHDR
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD.
 
            SELECT SLMEN-FILE
                ASSIGN TO DATABASE-SLMEN
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
                                       WITH DUPLICATES.
 
            SELECT ORDSTS-FILE
                ASSIGN TO DATABASE-ORDSTS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF ORDSTS-RECORD.
 
            SELECT TRNTYP-FILE
                ASSIGN TO DATABASE-TRNTYP
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF TRNTYP-RECORD.
+
+           SELECT CONAUD-FILE
+               ASSIGN TO DATABASE-CONAUD
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONAUD-RECORD.
 
            SELECT CONDET-REPORT
               ASSIGN TO PRINTER-QPRINT
@@ -135,6 +141,11 @@
        01  TRNTYP-RECORD.
            COPY DDS-TRNTYPR       OF  TRNTYP.
 
+       FD  CONAUD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONAUD-RECORD.
+           COPY DDS-CONAUDR       OF  CONAUD.
+
        FD  CONDET-REPORT
            LABEL RECORDS ARE OMITTED.
        01  FD-CONDETPRN-RECORD      PIC X(132).
@@ -145,7 +156,6 @@
        01  MSGID                       PIC X(7).
        01  WS-ERRMSG                   PIC X(132).
        01  WS-PAGENO                   PIC S9(2).
-       01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
        01  CONDET-FILE-STATUS          PIC X(2) VALUE SPACES.
        01  WS-VARIABLES.
            02  WS-ERROR                PIC X VALUE SPACE.
@@ -161,6 +171,31 @@
            02  RECORD-FOUND-TRNTYP     PIC X VALUE SPACES.
            02  RECORD-FOUND-CONHDR     PIC X VALUE SPACES.
            02  RECORD-FOUND-CONDET     PIC X VALUE SPACES.
+           02  WS-SFL-FIRST-ABCD       PIC X(11) VALUE SPACES.
+           02  WS-SFL-LAST-ABCD        PIC X(11) VALUE SPACES.
+           02  WS-BACK-COUNT           PIC 99 VALUE 0.
+
+       01  WS-OLD-CONHDR.
+           02  WS-OLD-XWBCCD           PIC X(11).
+           02  WS-OLD-XWSTAT           PIC X(2).
+           02  WS-OLD-PERSON           PIC X(6).
+           02  WS-OLD-XWTOTL           PIC S9(9)V9(2) COMP-3.
+           02  WS-OLD-XWCOMM           PIC S9(3)V9(2) COMP-3.
+       01  WS-OLD-CONDET.
+           02  WS-OLD-XWSTOR           PIC X(6).
+           02  WS-OLD-XWTTYP           PIC X(2).
+           02  WS-OLD-XWQTY            PIC S9(7)      COMP-3.
+           02  WS-OLD-XWUNPR           PIC S9(7)V9(2) COMP-3.
+       01  WS-AUDIT-EDIT                PIC -(9)9.99.
+       01  WS-AUDIT-SEQ                 PIC 9(4)  COMP-3 VALUE 0.
+
+       01  WS-SLMEN-SELECT.
+           02  WS-SLMEN-PERSON         PIC X(6).
+           02  WS-SLMEN-ASOF-DT        PIC 9(8).
+           02  WS-SLMEN-BEST-DT        PIC 9(8).
+           02  WS-SLMEN-FOUND          PIC X     VALUE SPACES.
+           02  WS-SLMEN-SAVE-PNAME     PIC X(30).
+           02  WS-SLMEN-SAVE-COMM      PIC S9(3)V9(2) COMP-3.
       *    02  RECORD-FOUND-CBCUST     PIC X VALUE SPACES.
 
        01  WS-FLAGS.
@@ -172,6 +207,87 @@
        01  WS-CONSTANTS.
            02  MAX-SFL-RECORDS  PIC 99 VALUE 50.
            02  NEW-LINES        PIC 99 VALUE 5.
+           02  MAX-PRINT-LINES  PIC 99 VALUE 60.
+           02  WS-CANCEL-STAT   PIC X(2) VALUE "CN".
+
+       01  WS-PRINT-VARIABLES.
+           02  WS-PR-FROM-ORDN         PIC S9(6).
+           02  WS-PR-THRU-ORDN         PIC S9(6).
+           02  WS-PR-ORDN              PIC S9(6).
+           02  WS-LINE-COUNT           PIC S9(3) VALUE 0.
+           02  RECORD-FOUND-STKBAL     PIC X VALUE SPACES.
+           02  RECORD-FOUND-STOMAS     PIC X VALUE SPACES.
+           02  WS-PR-TOTAL             PIC S9(9)V9(2) COMP-3.
+
+       01  WS-PRINT-HDR1.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH1-TITLE               PIC X(30) VALUE
+               "Contract Detail Listing".
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  WH1-LIT-PAGE            PIC X(5)  VALUE "Page ".
+           02  WH1-PAGENO              PIC ZZ9.
+           02  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  WS-PRINT-HDR2.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH2-LIT-ORDN            PIC X(10) VALUE "Contract: ".
+           02  WH2-ORDN                PIC ZZZZZ9.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WH2-LIT-CUST            PIC X(11) VALUE "Customer : ".
+           02  WH2-BCCD                PIC X(11).
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH2-G4TX                PIC X(30).
+           02  FILLER                  PIC X(57) VALUE SPACES.
+
+       01  WS-PRINT-HDR3.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH3-LIT-SLMN            PIC X(11) VALUE "Salesman : ".
+           02  WH3-PERSON              PIC X(6).
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH3-PNAME               PIC X(30).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WH3-LIT-STAT            PIC X(9)  VALUE "Status : ".
+           02  WH3-SDSC                PIC X(20).
+           02  FILLER                  PIC X(51) VALUE SPACES.
+
+       01  WS-PRINT-COLHDR.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(13) VALUE "Item".
+           02  FILLER                  PIC X(32) VALUE "Description".
+           02  FILLER                  PIC X(7)  VALUE "Store".
+           02  FILLER                  PIC X(5)  VALUE "Type".
+           02  FILLER                  PIC X(10) VALUE "Qty".
+           02  FILLER                  PIC X(11) VALUE "Unit Price".
+           02  FILLER                  PIC X(53) VALUE "Extended".
+
+       01  WS-PRINT-DETAIL.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WD-ABCD                 PIC X(11).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  WD-HLTX                 PIC X(30).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  WD-STOR                 PIC X(6).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  WD-TTYP                 PIC X(2).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WD-QTY                  PIC ZZZZZZ9.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WD-UNPR                 PIC ZZZZZ9.99.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WD-EXTP                 PIC ZZZZZZZ9.99.
+           02  FILLER                  PIC X(32) VALUE SPACES.
+
+       01  WS-PRINT-TOTAL.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(70) VALUE
+               "Contract Total".
+           02  WT-EXTP                 PIC ZZZZZZZ9.99.
+           02  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  WS-PRINT-NONE.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(131) VALUE
+               "No detail lines on file for this contract.".
 
        01  WS-INDIC-AREA.
            02  IN03                    PIC 1  INDIC 03.
@@ -182,6 +298,8 @@
                88  ADD-MODE            VALUE B"1".
            02  IN07                    PIC 1  INDIC 07.
                88  DTL-LINE            VALUE B"1".
+           02  IN08                    PIC 1  INDIC 08.
+               88  PRINT-KEY           VALUE B"1".
            02  IN12                    PIC 1  INDIC 12.
                88  CANCEL-KEY          VALUE B"1".
            02  IN23                    PIC 1  INDIC 23.
@@ -255,6 +373,10 @@
       *    WHEN  FORWARD-KEY
       *           PERFORM  LOAD-FORWARD-FILE
       *                         THRU  LBMSTF-EXIT
+           WHEN  PRINT-KEY
+                  PERFORM  PRINT-CONTRACT-ROUTINE
+                                THRU  PRTCON-EXIT
+                  PERFORM BUILD-SUBFILE  THRU  BSFL-EXIT
            WHEN  OTHER
                   PERFORM BUILD-SUBFILE  THRU  BSFL-EXIT
            END-EVALUATE
@@ -269,16 +391,229 @@
        PR-EXIT. EXIT.
 
        LOAD-FORWARD-FILE.
+           IF  WS-SFL-LAST-ABCD = SPACES
+               GO LFMSTF-EXIT
+           END-IF.
+           MOVE LS-XWORDN  TO  XWORDN OF CONDET-RECORD.
+           MOVE WS-SFL-LAST-ABCD  TO  XWABCD OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           START CONDET-FILE  KEY > EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO LFMSTF-EXIT.
+           READ  CONDET-FILE   NEXT RECORD
+                    AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO LFMSTF-EXIT.
+           IF XWORDN OF CONDET-RECORD NOT = LS-XWORDN
+               MOVE "N"  TO  RECORD-FOUND-CONDET
+               GO LFMSTF-EXIT
+           END-IF.
+           PERFORM CREATE-SFL-FILE  THRU  CSFLF-EXIT.
        LFMSTF-EXIT. EXIT.
 
        LOAD-BACKWARD-FILE.
+           IF  WS-SFL-FIRST-ABCD = SPACES
+               GO LBMSTF-EXIT
+           END-IF.
+           MOVE LS-XWORDN  TO  XWORDN OF CONDET-RECORD.
+           MOVE WS-SFL-FIRST-ABCD  TO  XWABCD OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           START CONDET-FILE  KEY < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO LBMSTF-EXIT.
+           MOVE 0  TO  WS-BACK-COUNT.
+           PERFORM UNTIL WS-BACK-COUNT >= MAX-SFL-RECORDS
+                            OR RECORD-FOUND-CONDET = "N"
+               READ  CONDET-FILE   PREVIOUS RECORD
+                        AT END
+                           MOVE "N"  TO  RECORD-FOUND-CONDET
+               END-READ
+               IF RECORD-FOUND-CONDET = "Y"
+                  IF XWORDN OF CONDET-RECORD NOT = LS-XWORDN
+                     MOVE "N"  TO  RECORD-FOUND-CONDET
+                  ELSE
+                     ADD 1  TO  WS-BACK-COUNT
+                  END-IF
+               END-IF
+           END-PERFORM.
+           IF RECORD-FOUND-CONDET = "N"
+               MOVE LOW-VALUES  TO  XWABCD OF CONDET-RECORD
+           END-IF.
+           MOVE LS-XWORDN  TO  XWORDN OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           START CONDET-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO LBMSTF-EXIT.
+           READ  CONDET-FILE   NEXT RECORD
+                    AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO LBMSTF-EXIT.
+           PERFORM CREATE-SFL-FILE  THRU  CSFLF-EXIT.
        LBMSTF-EXIT.  EXIT.
 
+       PRINT-CONTRACT-ROUTINE.
+           MOVE XWORDN OF ZZCT01-I  TO  WS-PR-FROM-ORDN.
+           IF WPFRCN OF ZZCT01-I NOT = ZEROS
+              MOVE WPFRCN OF ZZCT01-I  TO  WS-PR-FROM-ORDN
+           END-IF.
+           MOVE WS-PR-FROM-ORDN  TO  WS-PR-THRU-ORDN.
+           IF WPTOCN OF ZZCT01-I NOT = ZEROS
+              MOVE WPTOCN OF ZZCT01-I  TO  WS-PR-THRU-ORDN
+           END-IF.
+           MOVE 0  TO  WS-PAGENO.
+           PERFORM VARYING WS-PR-ORDN FROM WS-PR-FROM-ORDN BY 1
+                     UNTIL WS-PR-ORDN > WS-PR-THRU-ORDN
+              MOVE WS-PR-ORDN  TO  XWORDN OF CONHDR-RECORD
+              MOVE "Y" TO RECORD-FOUND-CONHDR
+              READ CONHDR-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-CONHDR
+              END-READ
+              IF RECORD-FOUND-CONHDR = "Y"
+                 PERFORM PRINT-ONE-CONTRACT  THRU  PR1CON-EXIT
+              END-IF
+           END-PERFORM.
+       PRTCON-EXIT. EXIT.
+
+       PRINT-ONE-CONTRACT.
+           MOVE XWBCCD OF CONHDR-RECORD  TO  XWBCCD OF CUSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSTS
+           READ CUSTS-FILE
+                 INVALID KEY
+                     MOVE "N" TO RECORD-FOUND-CUSTS.
+           IF RECORD-FOUND-CUSTS = "N"
+              MOVE ALL "-"  TO  XWG4TX OF CUSTS-RECORD
+           END-IF.
+
+           MOVE PERSON OF CONHDR-RECORD  TO  WS-SLMEN-PERSON.
+           MOVE XWORDT OF CONHDR-RECORD  TO  WS-SLMEN-ASOF-DT.
+           PERFORM SELECT-EFFECTIVE-SLMEN  THRU  SELSLM-EXIT.
+           IF RECORD-FOUND-SLMEN = "N"
+              MOVE ALL "-"  TO  PNAME OF SLMEN-RECORD
+           END-IF.
+
+           MOVE XWSTAT OF CONHDR-RECORD  TO  XWSTAT OF ORDSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-ORDSTS
+           READ ORDSTS-FILE
+                 INVALID KEY
+                     MOVE "N" TO RECORD-FOUND-ORDSTS.
+           IF RECORD-FOUND-ORDSTS = "N"
+              MOVE ALL "-"  TO  XWSDSC OF ORDSTS-RECORD
+           END-IF.
+
+           MOVE 0  TO  WS-LINE-COUNT.
+           MOVE 0  TO  WS-PR-TOTAL.
+           PERFORM PRINT-HEADING  THRU  PRHDG-EXIT.
+
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONDET-RECORD.
+           MOVE LOW-VALUES  TO  XWABCD OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           START CONDET-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+           END-START.
+           IF RECORD-FOUND-CONDET = "Y"
+              READ CONDET-FILE NEXT RECORD
+                   AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+              END-READ
+           END-IF.
+           IF RECORD-FOUND-CONDET = "Y"
+                 AND XWORDN OF CONDET-RECORD
+                       NOT = XWORDN OF CONHDR-RECORD
+              MOVE "N"  TO  RECORD-FOUND-CONDET
+           END-IF.
+
+           IF RECORD-FOUND-CONDET = "N"
+              IF WS-LINE-COUNT > MAX-PRINT-LINES
+                 PERFORM PRINT-HEADING  THRU  PRHDG-EXIT
+              END-IF
+              WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-NONE
+                    AFTER ADVANCING 2 LINES
+              ADD 2  TO  WS-LINE-COUNT
+           ELSE
+              PERFORM PRINT-CONTRACT-LINE  THRU  PRDTL-EXIT
+                        UNTIL RECORD-FOUND-CONDET = "N"
+           END-IF.
+
+           IF WS-LINE-COUNT > MAX-PRINT-LINES
+              PERFORM PRINT-HEADING  THRU  PRHDG-EXIT
+           END-IF.
+           MOVE WS-PR-TOTAL  TO  WT-EXTP OF WS-PRINT-TOTAL.
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-TOTAL
+                 AFTER ADVANCING 2 LINES.
+       PR1CON-EXIT. EXIT.
+
+       PRINT-CONTRACT-LINE.
+           IF WS-LINE-COUNT > MAX-PRINT-LINES
+              PERFORM PRINT-HEADING  THRU  PRHDG-EXIT
+           END-IF.
+
+           MOVE XWABCD OF CONDET-RECORD  TO  XWABCD OF STKMAS-RECORD
+                                           WD-ABCD OF WS-PRINT-DETAIL.
+           READ STKMAS-FILE
+                 INVALID KEY
+                     MOVE ALL "-" TO  WD-HLTX OF WS-PRINT-DETAIL
+                 NOT INVALID KEY
+                     MOVE XWHLTX OF STKMAS-RECORD
+                                     TO  WD-HLTX OF WS-PRINT-DETAIL
+           END-READ.
+           MOVE XWSTOR OF CONDET-RECORD  TO  WD-STOR OF WS-PRINT-DETAIL.
+           MOVE XWTTYP OF CONDET-RECORD  TO  WD-TTYP OF WS-PRINT-DETAIL.
+           MOVE XWQTY  OF CONDET-RECORD  TO  WD-QTY  OF WS-PRINT-DETAIL.
+           MOVE XWUNPR OF CONDET-RECORD  TO  WD-UNPR OF WS-PRINT-DETAIL.
+           MOVE XWEXTP OF CONDET-RECORD  TO  WD-EXTP OF WS-PRINT-DETAIL.
+           ADD  XWEXTP OF CONDET-RECORD  TO  WS-PR-TOTAL.
+
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-DETAIL
+                 AFTER ADVANCING 1 LINES.
+           ADD 1  TO  WS-LINE-COUNT.
+
+           READ  CONDET-FILE   NEXT RECORD
+                    AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+                       GO TO PRDTL-EXIT.
+           IF XWORDN OF CONDET-RECORD NOT = XWORDN OF CONHDR-RECORD
+               MOVE "N"  TO  RECORD-FOUND-CONDET
+           END-IF.
+       PRDTL-EXIT. EXIT.
+
+       PRINT-HEADING.
+           ADD 1  TO  WS-PAGENO.
+           MOVE WS-PAGENO  TO  WH1-PAGENO  OF WS-PRINT-HDR1.
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-HDR1
+                 AFTER ADVANCING PAGE.
+           MOVE XWORDN OF CONHDR-RECORD  TO  WH2-ORDN  OF WS-PRINT-HDR2.
+           MOVE XWBCCD OF CONHDR-RECORD  TO  WH2-BCCD  OF WS-PRINT-HDR2.
+           MOVE XWG4TX OF CUSTS-RECORD   TO  WH2-G4TX  OF WS-PRINT-HDR2.
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-HDR2
+                 AFTER ADVANCING 2 LINES.
+           MOVE PERSON OF CONHDR-RECORD
+                                        TO  WH3-PERSON OF WS-PRINT-HDR3.
+           MOVE PNAME  OF SLMEN-RECORD
+                                        TO  WH3-PNAME  OF WS-PRINT-HDR3.
+           MOVE XWSDSC OF ORDSTS-RECORD
+                                        TO  WH3-SDSC   OF WS-PRINT-HDR3.
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-HDR3
+                 AFTER ADVANCING 1 LINES.
+           WRITE FD-CONDETPRN-RECORD FROM WS-PRINT-COLHDR
+                 AFTER ADVANCING 2 LINES.
+           MOVE 4  TO  WS-LINE-COUNT.
+       PRHDG-EXIT. EXIT.
+
        BUILD-SUBFILE.
            MOVE 0 TO RECNO.
            MOVE LS-XWORDN TO  XWORDN OF CONDET-RECORD.
            MOVE "Y" TO RECORD-FOUND-CONDET.
            START CONDET-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
                    INVALID KEY
                        MOVE "N"  TO  RECORD-FOUND-CONDET
                        GO BSFL-EXIT.
@@ -313,7 +648,7 @@
        CSFLF-EXIT. EXIT.
 
        FILL-SFL-FILE.
-           IF  RECNO > MAX-SFL-RECORDS
+           IF  RECNO >= MAX-SFL-RECORDS
                MOVE "N"   TO  RECORD-FOUND-CONDET
                GO  FSFLF-EXIT.
            PERFORM MOVE-CONDET-TO-SFL  THRU  MCTSFL-EXIT.
@@ -324,7 +659,25 @@
                  NOT INVALID KEY
                      MOVE CORR STKMASR TO ZZSF01-O
            END-READ
+           MOVE XWSTOR OF CONDET-RECORD TO XWSTOR OF STOMAS-RECORD.
+           READ STOMAS-FILE
+                 INVALID KEY
+                     MOVE ALL "-" TO XWSTNM OF ZZSF01-O
+                 NOT INVALID KEY
+                     MOVE XWSTNM OF STOMAS-RECORD TO XWSTNM OF ZZSF01-O
+           END-READ
+           MOVE XWTTYP OF CONDET-RECORD TO XWTTYP OF TRNTYP-RECORD.
+           READ TRNTYP-FILE
+                 INVALID KEY
+                     MOVE ALL "-" TO XWTDSC OF ZZSF01-O
+                 NOT INVALID KEY
+                     MOVE XWTDSC OF TRNTYP-RECORD TO XWTDSC OF ZZSF01-O
+           END-READ
            ADD  1  TO  RECNO
+           IF  RECNO = 1
+               MOVE XWABCD OF CONDET-RECORD  TO  WS-SFL-FIRST-ABCD
+           END-IF
+           MOVE XWABCD OF CONDET-RECORD  TO  WS-SFL-LAST-ABCD
            PERFORM WRITE-SUBFILE-RECORD   THRU  WSFLR-EXIT.
            PERFORM READ-NEXT-CONDET-FILE  THRU  RNDTLF-EXIT.
        FSFLF-EXIT. EXIT.
@@ -435,11 +788,9 @@
       *       MOVE ALL "-" TO  XWG4TX OF CUSTS-RECORD.
 
       *�Representative
-           MOVE PERSON OF CONHDR-RECORD TO  PERSON OF SLMEN-RECORD
-           MOVE "Y" TO RECORD-FOUND-SLMEN
-           READ  SLMEN-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-SLMEN.
+           MOVE PERSON OF CONHDR-RECORD  TO  WS-SLMEN-PERSON.
+           MOVE XWORDT OF CONHDR-RECORD  TO  WS-SLMEN-ASOF-DT.
+           PERFORM SELECT-EFFECTIVE-SLMEN  THRU  SELSLM-EXIT.
            IF RECORD-FOUND-SLMEN = "N"
       *       MOVE ALL "-"  TO  PNAME OF ZZCT01-O.
               MOVE ALL "-"  TO  PNAME OF SLMEN-RECORD.
@@ -460,11 +811,12 @@
                             STKMAS-FILE
                             STOMAS-FILE
                             STKBAL-FILE
-                            CONHDR-FILE
                             SLMEN-FILE
                             ORDSTS-FILE
                             TRNTYP-FILE
                      I-O    CONDET-FILE
+                            CONHDR-FILE
+                            CONAUD-FILE
                             DISPLAY-FILE
                      OUTPUT CONDET-REPORT.
 
@@ -478,12 +830,14 @@
                        ORDSTS-FILE
                        TRNTYP-FILE
                        CONHDR-FILE
+                       CONAUD-FILE
                        CONDET-FILE
                        CONDET-REPORT.
 
        START-CUSTS-FILE.
            MOVE "Y"  TO RECORD-FOUND-CUSTS.
            START CUSTS-FILE KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                        OF CUSTS-RECORD
                  INVALID  MOVE "N" TO RECORD-FOUND-CUSTS.
        SDTLF-EXIT.  EXIT.
 
@@ -504,6 +858,104 @@
                  MOVE "N"  TO  RECORD-FOUND-CUSTS.
        RDTLF-EXIT. EXIT.
 
+       WRITE-AUDIT-RECORD.
+           ACCEPT XWADTE OF CONAUD-RECORD  FROM DATE YYYYMMDD.
+           ACCEPT XWATIM OF CONAUD-RECORD  FROM TIME.
+           ADD 1  TO  WS-AUDIT-SEQ.
+           MOVE WS-AUDIT-SEQ  TO  XWASEQ OF CONAUD-RECORD.
+           MOVE SPACES  TO  XWAUSR OF CONAUD-RECORD.
+           CALL "RTVCURUSR"  USING  XWAUSR OF CONAUD-RECORD.
+           CANCEL "RTVCURUSR".
+           WRITE CONAUD-RECORD
+                 INVALID KEY
+                     CONTINUE
+           END-WRITE.
+       WRAUD-EXIT. EXIT.
+
+       AUDIT-CONHDR-CHANGES.
+           MOVE 0  TO  WS-AUDIT-SEQ.
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONAUD-RECORD.
+           MOVE SPACES  TO  XWAABC OF CONAUD-RECORD.
+           MOVE "C"  TO  XWAACT OF CONAUD-RECORD.
+           IF WS-OLD-XWBCCD NOT = XWBCCD OF CONHDR-RECORD
+              MOVE "XWBCCD"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWBCCD     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWBCCD OF CONHDR-RECORD
+                                     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWSTAT NOT = XWSTAT OF CONHDR-RECORD
+              MOVE "XWSTAT"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWSTAT     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWSTAT OF CONHDR-RECORD
+                                     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-PERSON NOT = PERSON OF CONHDR-RECORD
+              MOVE "PERSON"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-PERSON     TO  XWAOLD OF CONAUD-RECORD
+              MOVE PERSON OF CONHDR-RECORD
+                                     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWTOTL NOT = XWTOTL OF CONHDR-RECORD
+              MOVE "XWTOTL"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWTOTL     TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWTOTL OF CONHDR-RECORD  TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWCOMM NOT = XWCOMM OF CONHDR-RECORD
+              MOVE "XWCOMM"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWCOMM     TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWCOMM OF CONHDR-RECORD  TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+       AUDCHG-EXIT. EXIT.
+
+       SELECT-EFFECTIVE-SLMEN.
+           MOVE "N" TO WS-SLMEN-FOUND.
+           MOVE 0   TO WS-SLMEN-BEST-DT.
+           MOVE WS-SLMEN-PERSON  TO  PERSON OF SLMEN-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SLMEN.
+           START SLMEN-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF SLMEN-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-SLMEN.
+           PERFORM UNTIL RECORD-FOUND-SLMEN = "N"
+              READ SLMEN-FILE NEXT RECORD
+                   AT END
+                       MOVE "N"  TO  RECORD-FOUND-SLMEN
+              END-READ
+              IF RECORD-FOUND-SLMEN = "Y"
+                 IF PERSON OF SLMEN-RECORD NOT = WS-SLMEN-PERSON
+                    MOVE "N"  TO  RECORD-FOUND-SLMEN
+                 ELSE
+                    IF XWEFDT OF SLMEN-RECORD <= WS-SLMEN-ASOF-DT
+                       AND XWEFDT OF SLMEN-RECORD >= WS-SLMEN-BEST-DT
+                       MOVE XWEFDT OF SLMEN-RECORD TO WS-SLMEN-BEST-DT
+                       MOVE PNAME  OF SLMEN-RECORD
+                                          TO  WS-SLMEN-SAVE-PNAME
+                       MOVE XWCOMM OF SLMEN-RECORD
+                                          TO  WS-SLMEN-SAVE-COMM
+                       MOVE "Y"  TO  WS-SLMEN-FOUND
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF WS-SLMEN-FOUND = "Y"
+              MOVE "Y"  TO  RECORD-FOUND-SLMEN
+              MOVE WS-SLMEN-PERSON      TO  PERSON OF SLMEN-RECORD
+              MOVE WS-SLMEN-SAVE-PNAME  TO  PNAME  OF SLMEN-RECORD
+              MOVE WS-SLMEN-SAVE-COMM   TO  XWCOMM OF SLMEN-RECORD
+           ELSE
+              MOVE "N"  TO  RECORD-FOUND-SLMEN
+           END-IF.
+       SELSLM-EXIT. EXIT.
+
       *DISPLAY-SFLCTL-FILE.
       *DSFCF-EXIT.   EXIT.
 
@@ -540,13 +992,27 @@
              END-READ
              IF RECORD-FOUND-CONHDR = "Y"
       *            AND CONHDR-FILE-STATUS = "00"
+                MOVE XWBCCD OF CONHDR-RECORD  TO  WS-OLD-XWBCCD
+                MOVE XWSTAT OF CONHDR-RECORD  TO  WS-OLD-XWSTAT
+                MOVE PERSON OF CONHDR-RECORD  TO  WS-OLD-PERSON
+                MOVE XWTOTL OF CONHDR-RECORD  TO  WS-OLD-XWTOTL
+                MOVE XWCOMM OF CONHDR-RECORD  TO  WS-OLD-XWCOMM
                 MOVE CORR ZZFT01-I  TO CONHDR-RECORD
+                MOVE PERSON OF CONHDR-RECORD  TO  WS-SLMEN-PERSON
+                MOVE XWORDT OF CONHDR-RECORD  TO  WS-SLMEN-ASOF-DT
+                PERFORM SELECT-EFFECTIVE-SLMEN  THRU  SELSLM-EXIT
+                IF RECORD-FOUND-SLMEN = "Y"
+                   MOVE XWCOMM OF SLMEN-RECORD
+                                       TO  XWCOMM OF CONHDR-RECORD
+                END-IF
+                PERFORM AUDIT-CONHDR-CHANGES  THRU  AUDCHG-EXIT
                 REWRITE CONHDR-RECORD
                      INVALID KEY
                        MOVE "Update on CONHDR file Invalid.."
                                            TO ZMSAGE OF ZZTR01-O
                        WRITE DISPLAY-REC FORMAT IS "ZZTR01"
                 END-REWRITE
+                PERFORM REWRITE-CONDET-ROUTINE  THRU  RWCDET-EXIT
              ELSE
                 MOVE "Record is not available for update.."
                                            TO ZMSAGE OF ZZTR01-O
@@ -555,6 +1021,73 @@
            END-IF.
        CHGREC-EXIT. EXIT.
 
+       REWRITE-CONDET-ROUTINE.
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONDET-RECORD.
+           MOVE XWABCD OF ZZFT01-I       TO  XWABCD OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           READ CONDET-FILE
+                 INVALID KEY
+                     MOVE "N" TO RECORD-FOUND-CONDET
+           END-READ.
+           IF RECORD-FOUND-CONDET = "Y"
+              MOVE XWSTOR OF CONDET-RECORD  TO  WS-OLD-XWSTOR
+              MOVE XWTTYP OF CONDET-RECORD  TO  WS-OLD-XWTTYP
+              MOVE XWQTY  OF CONDET-RECORD  TO  WS-OLD-XWQTY
+              MOVE XWUNPR OF CONDET-RECORD  TO  WS-OLD-XWUNPR
+              MOVE XWSTOR OF ZZFT01-I  TO  XWSTOR OF CONDET-RECORD
+              MOVE XWTTYP OF ZZFT01-I  TO  XWTTYP OF CONDET-RECORD
+              MOVE XWQTY  OF ZZFT01-I  TO  XWQTY  OF CONDET-RECORD
+              MOVE XWUNPR OF ZZFT01-I  TO  XWUNPR OF CONDET-RECORD
+              COMPUTE XWEXTP OF CONDET-RECORD =
+                      XWQTY OF CONDET-RECORD * XWUNPR OF CONDET-RECORD
+              PERFORM AUDIT-CONDET-CHANGES  THRU  AUDDTL-EXIT
+              REWRITE CONDET-RECORD
+                    INVALID KEY
+                        MOVE "Y" TO WS-ERROR
+                        MOVE "Update on CONDET file Invalid.."
+                                            TO ZMSAGE OF ZZTR01-O
+                        WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+              END-REWRITE
+           END-IF.
+       RWCDET-EXIT. EXIT.
+
+       AUDIT-CONDET-CHANGES.
+           MOVE 0  TO  WS-AUDIT-SEQ.
+           MOVE XWORDN OF CONDET-RECORD  TO  XWORDN OF CONAUD-RECORD.
+           MOVE XWABCD OF CONDET-RECORD  TO  XWAABC OF CONAUD-RECORD.
+           MOVE "C"  TO  XWAACT OF CONAUD-RECORD.
+           IF WS-OLD-XWSTOR NOT = XWSTOR OF CONDET-RECORD
+              MOVE "XWSTOR"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWSTOR     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWSTOR OF CONDET-RECORD
+                                     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWTTYP NOT = XWTTYP OF CONDET-RECORD
+              MOVE "XWTTYP"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWTTYP     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWTTYP OF CONDET-RECORD
+                                     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWQTY NOT = XWQTY OF CONDET-RECORD
+              MOVE "XWQTY"           TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWQTY      TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWQTY OF CONDET-RECORD  TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+           IF WS-OLD-XWUNPR NOT = XWUNPR OF CONDET-RECORD
+              MOVE "XWUNPR"          TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWUNPR     TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWAOLD OF CONAUD-RECORD
+              MOVE XWUNPR OF CONDET-RECORD  TO  WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT     TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+           END-IF.
+       AUDDTL-EXIT. EXIT.
+
        DSPREC-ROUTINE.
            MOVE SPACES TO CONDET-FILE-STATUS.
            MOVE INDIC-ON  TO IN34 OF ZZFT01-O-INDIC.
@@ -629,6 +1162,7 @@
            IF ADD-MODE
       *       MOVE XWORDN OF ZZFT01-I  TO  XWORDN OF CONHDR-RECORD
               START CONHDR-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                             OF CONHDR-RECORD
                    INVALID KEY
                       MOVE "N" TO RECORD-FOUND
               END-START
@@ -684,7 +1218,60 @@
       *      MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
              GO VALIDT-EXIT
            END-IF
-           GO VALIDT-ROUTINE.
+
+      * STORE / LOCATION
+      *    MOVE XWSTOR OF ZZFT01-I  TO  XWSTOR OF STOMAS-RECORD
+           MOVE "Y" TO RECORD-FOUND-STOMAS.
+           MOVE XWSTOR OF ZZFT01-I  TO  XWSTOR OF STOMAS-RECORD.
+           READ STOMAS-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-STOMAS.
+           IF RECORD-FOUND-STOMAS = "N"
+             MOVE "Y" TO WS-ERROR
+      *      MOVE INDIC-ON TO IN44 OF ZZFT01-O-INDIC
+             MOVE "OEM0032" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             MOVE ALL "-"  TO  XWSTNM OF ZZFT01-O
+             GO VALIDT-EXIT
+           END-IF
+           MOVE XWSTNM OF STOMAS-RECORD  TO  XWSTNM OF ZZFT01-O.
+
+      * TRANSACTION TYPE
+      *    MOVE XWTTYP OF ZZFT01-I  TO  XWTTYP OF TRNTYP-RECORD
+           MOVE "Y" TO RECORD-FOUND-TRNTYP.
+           MOVE XWTTYP OF ZZFT01-I  TO  XWTTYP OF TRNTYP-RECORD.
+           READ TRNTYP-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-TRNTYP.
+           IF RECORD-FOUND-TRNTYP = "N"
+             MOVE "Y" TO WS-ERROR
+      *      MOVE INDIC-ON TO IN45 OF ZZFT01-O-INDIC
+             MOVE "OEM0033" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             MOVE ALL "-"  TO  XWTDSC OF ZZFT01-O
+             GO VALIDT-EXIT
+           END-IF
+           MOVE XWTDSC OF TRNTYP-RECORD  TO  XWTDSC OF ZZFT01-O.
+
+      * STOCK ON HAND
+      *    MOVE XWABCD OF ZZFT01-I  TO  XWABCD OF STKBAL-RECORD
+           MOVE "Y" TO RECORD-FOUND-STKBAL.
+           MOVE XWABCD OF ZZFT01-I  TO  XWABCD OF STKBAL-RECORD.
+           MOVE XWSTOR OF ZZFT01-I  TO  XWSTOR OF STKBAL-RECORD.
+           READ STKBAL-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-STKBAL.
+           IF RECORD-FOUND-STKBAL = "N"
+             MOVE 0  TO  XWQOH OF STKBAL-RECORD
+           END-IF
+           MOVE XWQOH OF STKBAL-RECORD  TO  XWQOH OF ZZFT01-O.
+           IF XWQTY OF ZZFT01-I > XWQOH OF STKBAL-RECORD
+             MOVE "Y" TO WS-ERROR
+      *      MOVE INDIC-ON TO IN46 OF ZZFT01-O-INDIC
+             MOVE "OEM0031" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             GO VALIDT-EXIT
+           END-IF
        VALIDT-EXIT. EXIT.
 
        DELREC-ROUTINE.
@@ -716,10 +1303,22 @@
               WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
               READ   DISPLAY-FILE  RECORD
               MOVE CORR ZZCNF1-I-INDIC  TO  WS-INDIC-AREA
-              DELETE CONHDR-FILE
-                  INVALID
-                    DISPLAY "Unable to delete CONHDR file.."
-              END-DELETE
+              MOVE 0  TO  WS-AUDIT-SEQ
+              MOVE XWSTAT OF CONHDR-RECORD  TO  WS-OLD-XWSTAT
+              MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONAUD-RECORD
+              MOVE SPACES  TO  XWAABC OF CONAUD-RECORD
+              MOVE "C"  TO  XWAACT OF CONAUD-RECORD
+              MOVE "XWSTAT"  TO  XWAFLD OF CONAUD-RECORD
+              MOVE WS-OLD-XWSTAT  TO  XWAOLD OF CONAUD-RECORD
+              MOVE WS-CANCEL-STAT  TO  XWANEW OF CONAUD-RECORD
+              PERFORM WRITE-AUDIT-RECORD  THRU  WRAUD-EXIT
+              MOVE WS-CANCEL-STAT  TO  XWSTAT OF CONHDR-RECORD
+              MOVE XWCANR OF ZZCNF1-I  TO  XWCANR OF CONHDR-RECORD
+              ACCEPT XWCAND OF CONHDR-RECORD  FROM DATE YYYYMMDD
+              REWRITE CONHDR-RECORD
+                  INVALID KEY
+                    DISPLAY "Unable to cancel CONHDR file.."
+              END-REWRITE
            END-IF.
        DELREC-EXIT. EXIT.
 
