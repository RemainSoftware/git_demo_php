@@ -0,0 +1,516 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCONUPL.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   08 AUG. 2026.
+
+      ***************************************************************
+      * Wholesale contract line upload.  Reads the CONUPLT feed file
+      * (loaded from a customer's CSV/EDI order file), runs each line
+      * through the same checks VALIDT-ROUTINE applies in CBCONDET,
+      * and builds CONHDR/CONDET for every contract whose lines all
+      * pass.  Lines that fail are skipped and listed on the exception
+      * report instead of stopping the run.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONUPL-FILE
+               ASSIGN TO DATABASE-CONUPLT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS CONUPL-FILE-STATUS.
+
+           SELECT CONHDR-FILE
+               ASSIGN TO DATABASE-CONHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD.
+
+           SELECT CONDET-FILE
+               ASSIGN TO DATABASE-CONDET
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONDET-RECORD.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD.
+
+           SELECT STKMAS-FILE
+               ASSIGN TO DATABASE-STKMAS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STKMAS-RECORD.
+
+           SELECT STOMAS-FILE
+               ASSIGN TO DATABASE-STOMAS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STOMAS-RECORD.
+
+           SELECT STKBAL-FILE
+               ASSIGN TO DATABASE-STKBAL
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STKBAL-RECORD.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT TRNTYP-FILE
+               ASSIGN TO DATABASE-TRNTYP
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF TRNTYP-RECORD.
+
+           SELECT ORDSTS-FILE
+               ASSIGN TO DATABASE-ORDSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF ORDSTS-RECORD.
+
+           SELECT CONUPL-REPORT
+              ASSIGN TO PRINTER-QPRINT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONUPL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONUPL-RECORD.
+           COPY DDS-CONUPLR       OF  CONUPLT.
+
+       FD  CONHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDR-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDR.
+
+       FD  CONDET-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONDET-RECORD.
+           COPY DDS-CONDETR       OF  CONDET.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR        OF  CUSTS.
+
+       FD  STKMAS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STKMAS-RECORD.
+           COPY DDS-STKMASR       OF  STKMAS.
+
+       FD  STOMAS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STOMAS-RECORD.
+           COPY DDS-STOMASR       OF  STOMAS.
+
+       FD  STKBAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STKBAL-RECORD.
+           COPY DDS-STKBALR       OF  STKBAL.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN        OF  SLMEN.
+
+       FD  TRNTYP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNTYP-RECORD.
+           COPY DDS-TRNTYPR       OF  TRNTYP.
+
+       FD  ORDSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDSTS-RECORD.
+           COPY DDS-STATUSR       OF  ORDSTS.
+
+       FD  CONUPL-REPORT
+           LABEL RECORDS ARE OMITTED.
+       01  FD-CONUPLPRN-RECORD     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                 PIC X(2)  VALUE SPACES.
+       01  CONUPL-FILE-STATUS          PIC X(2)  VALUE SPACES.
+       01  MSGID                       PIC X(7).
+       01  WS-ERRMSG                   PIC X(132).
+       01  WS-PAGENO                   PIC S9(2) VALUE 0.
+
+       01  WS-VARIABLES.
+           02  WS-EOF                  PIC X     VALUE "N".
+               88  END-OF-UPLOAD       VALUE "Y".
+           02  WS-ERROR                PIC X     VALUE SPACE.
+           02  WS-REASON                PIC X(40) VALUE SPACES.
+           02  WS-LINE-COUNT           PIC S9(3) VALUE 0.
+           02  WS-HDR-ORDN             PIC S9(6) VALUE 0.
+           02  WS-HDR-TOTAL            PIC S9(9)V9(2) COMP-3 VALUE 0.
+           02  WS-HDR-BCCD             PIC X(11) VALUE SPACES.
+           02  WS-HDR-PERSON           PIC X(6)  VALUE SPACES.
+           02  WS-HDR-ORDT             PIC 9(8)  VALUE 0.
+           02  WS-HDR-COMM             PIC S9(3)V9(2) COMP-3 VALUE 0.
+           02  WS-HDR-DETAIL-COUNT     PIC 9(7)  VALUE 0.
+           02  WS-ACCEPTED-COUNT       PIC 9(7)  VALUE 0.
+           02  WS-REJECTED-COUNT       PIC 9(7)  VALUE 0.
+           02  RECORD-FOUND-CUSTS      PIC X     VALUE SPACES.
+           02  RECORD-FOUND-SLMEN      PIC X     VALUE SPACES.
+           02  RECORD-FOUND-STKMAS     PIC X     VALUE SPACES.
+           02  RECORD-FOUND-STOMAS     PIC X     VALUE SPACES.
+           02  RECORD-FOUND-STKBAL     PIC X     VALUE SPACES.
+           02  RECORD-FOUND-TRNTYP     PIC X     VALUE SPACES.
+           02  RECORD-FOUND-ORDSTS     PIC X     VALUE SPACES.
+
+       01  WS-CONSTANTS.
+           02  WS-OPEN-STAT            PIC X(2)  VALUE "OP".
+           02  MAX-PRINT-LINES         PIC 99    VALUE 60.
+
+       01  WS-SLMEN-SELECT.
+           02  WS-SLMEN-PERSON         PIC X(6).
+           02  WS-SLMEN-ASOF-DT        PIC 9(8).
+           02  WS-SLMEN-BEST-DT        PIC 9(8).
+           02  WS-SLMEN-FOUND          PIC X     VALUE SPACES.
+           02  WS-SLMEN-SAVE-PNAME     PIC X(30).
+           02  WS-SLMEN-SAVE-COMM      PIC S9(3)V9(2) COMP-3.
+
+       01  WS-PRINT-HDR1.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH1-TITLE               PIC X(30) VALUE
+               "Contract Upload Exceptions".
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  WH1-LIT-PAGE            PIC X(5)  VALUE "Page ".
+           02  WH1-PAGENO              PIC ZZ9.
+           02  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  WS-PRINT-COLHDR.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(8)  VALUE "Contract".
+           02  FILLER                  PIC X(13) VALUE "Item".
+           02  FILLER                  PIC X(42) VALUE "Reason".
+           02  FILLER                  PIC X(68) VALUE SPACES.
+
+       01  WS-PRINT-EXCEPTION.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WE-ORDN                 PIC ZZZZZ9.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  WE-ABCD                 PIC X(11).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  WE-REASON               PIC X(40).
+           02  FILLER                  PIC X(68) VALUE SPACES.
+
+       01  WS-PRINT-TOTALS.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(20) VALUE
+               "Lines accepted: ".
+           02  WT-ACCEPTED             PIC ZZZZZZ9.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(18) VALUE
+               "Lines rejected: ".
+           02  WT-REJECTED             PIC ZZZZZZ9.
+           02  FILLER                  PIC X(59) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM INIT-ROUTINE         THRU  INIT-EXIT.
+           PERFORM READ-CONUPL-FILE     THRU  RDUPL-EXIT.
+           PERFORM PROCESS-UPLOAD-LINE  THRU  PRCUPL-EXIT
+                   UNTIL END-OF-UPLOAD.
+           PERFORM WRITE-PENDING-HEADER THRU  WPHDR-EXIT.
+           PERFORM PRINT-UPLOAD-TOTALS  THRU  PRTOT-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN  INPUT  CONUPL-FILE
+                        CUSTS-FILE
+                        STKMAS-FILE
+                        STOMAS-FILE
+                        STKBAL-FILE
+                        SLMEN-FILE
+                        TRNTYP-FILE
+                        ORDSTS-FILE
+                 I-O    CONHDR-FILE
+                        CONDET-FILE
+                 OUTPUT CONUPL-REPORT.
+       OPFIL-EXIT. EXIT.
+
+       CLOSE-FILES.
+           CLOSE   CONUPL-FILE
+                   CUSTS-FILE
+                   STKMAS-FILE
+                   STOMAS-FILE
+                   STKBAL-FILE
+                   SLMEN-FILE
+                   TRNTYP-FILE
+                   ORDSTS-FILE
+                   CONHDR-FILE
+                   CONDET-FILE
+                   CONUPL-REPORT.
+       CLFIL-EXIT. EXIT.
+
+       INIT-ROUTINE.
+           MOVE 0  TO  WS-ACCEPTED-COUNT.
+           MOVE 0  TO  WS-REJECTED-COUNT.
+           MOVE 0  TO  WS-HDR-ORDN.
+           MOVE 0  TO  WS-HDR-TOTAL.
+           PERFORM PRINT-UPLOAD-HEADING  THRU  PRHDG-EXIT.
+       INIT-EXIT. EXIT.
+
+       READ-CONUPL-FILE.
+           READ CONUPL-FILE
+               AT END
+                   MOVE "Y"  TO  WS-EOF
+           END-READ.
+       RDUPL-EXIT. EXIT.
+
+       PROCESS-UPLOAD-LINE.
+           MOVE "N"     TO  WS-ERROR.
+           MOVE SPACES  TO  WS-REASON.
+           PERFORM VALIDATE-UPLOAD-LINE  THRU  VALUPL-EXIT.
+           IF WS-ERROR = "Y"
+              ADD 1  TO  WS-REJECTED-COUNT
+              PERFORM PRINT-EXCEPTION-LINE  THRU  PREXC-EXIT
+           ELSE
+              PERFORM CREATE-CONTRACT-RECORDS  THRU  CRTCON-EXIT
+           END-IF.
+           PERFORM READ-CONUPL-FILE  THRU  RDUPL-EXIT.
+       PRCUPL-EXIT. EXIT.
+
+       SELECT-EFFECTIVE-SLMEN.
+           MOVE "N" TO WS-SLMEN-FOUND.
+           MOVE 0   TO WS-SLMEN-BEST-DT.
+           MOVE WS-SLMEN-PERSON  TO  PERSON OF SLMEN-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SLMEN.
+           START SLMEN-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF SLMEN-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-SLMEN.
+           PERFORM UNTIL RECORD-FOUND-SLMEN = "N"
+              READ SLMEN-FILE NEXT RECORD
+                   AT END
+                       MOVE "N"  TO  RECORD-FOUND-SLMEN
+              END-READ
+              IF RECORD-FOUND-SLMEN = "Y"
+                 IF PERSON OF SLMEN-RECORD NOT = WS-SLMEN-PERSON
+                    MOVE "N"  TO  RECORD-FOUND-SLMEN
+                 ELSE
+                    IF XWEFDT OF SLMEN-RECORD <= WS-SLMEN-ASOF-DT
+                       AND XWEFDT OF SLMEN-RECORD >= WS-SLMEN-BEST-DT
+                       MOVE XWEFDT OF SLMEN-RECORD TO WS-SLMEN-BEST-DT
+                       MOVE PNAME  OF SLMEN-RECORD
+                                          TO  WS-SLMEN-SAVE-PNAME
+                       MOVE XWCOMM OF SLMEN-RECORD
+                                          TO  WS-SLMEN-SAVE-COMM
+                       MOVE "Y"  TO  WS-SLMEN-FOUND
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF WS-SLMEN-FOUND = "Y"
+              MOVE "Y"  TO  RECORD-FOUND-SLMEN
+              MOVE WS-SLMEN-PERSON      TO  PERSON OF SLMEN-RECORD
+              MOVE WS-SLMEN-SAVE-PNAME  TO  PNAME  OF SLMEN-RECORD
+              MOVE WS-SLMEN-SAVE-COMM   TO  XWCOMM OF SLMEN-RECORD
+           ELSE
+              MOVE "N"  TO  RECORD-FOUND-SLMEN
+           END-IF.
+       SELSLM-EXIT. EXIT.
+
+       VALIDATE-UPLOAD-LINE.
+           MOVE FXBCCD OF CONUPL-RECORD  TO  XWBCCD OF CUSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSTS.
+           READ CUSTS-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CUSTS.
+           IF RECORD-FOUND-CUSTS = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Customer not on file" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE WS-OPEN-STAT  TO  XWSTAT OF ORDSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-ORDSTS.
+           READ ORDSTS-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-ORDSTS.
+           IF RECORD-FOUND-ORDSTS = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Order status not on file" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE FPERSON OF CONUPL-RECORD  TO  WS-SLMEN-PERSON.
+           MOVE FXORDT  OF CONUPL-RECORD  TO  WS-SLMEN-ASOF-DT.
+           PERFORM SELECT-EFFECTIVE-SLMEN  THRU  SELSLM-EXIT.
+           IF RECORD-FOUND-SLMEN = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Salesman not on file for this date" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE FXABCD OF CONUPL-RECORD  TO  XWABCD OF STKMAS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-STKMAS.
+           READ STKMAS-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-STKMAS.
+           IF RECORD-FOUND-STKMAS = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Item not on file" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE FXSTOR OF CONUPL-RECORD  TO  XWSTOR OF STOMAS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-STOMAS.
+           READ STOMAS-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-STOMAS.
+           IF RECORD-FOUND-STOMAS = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Store not on file" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE FXTTYP OF CONUPL-RECORD  TO  XWTTYP OF TRNTYP-RECORD.
+           MOVE "Y" TO RECORD-FOUND-TRNTYP.
+           READ TRNTYP-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-TRNTYP.
+           IF RECORD-FOUND-TRNTYP = "N"
+              MOVE "Y" TO WS-ERROR
+              MOVE "Transaction type not on file" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+
+           MOVE FXABCD OF CONUPL-RECORD  TO  XWABCD OF STKBAL-RECORD.
+           MOVE FXSTOR OF CONUPL-RECORD  TO  XWSTOR OF STKBAL-RECORD.
+           MOVE "Y" TO RECORD-FOUND-STKBAL.
+           READ STKBAL-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-STKBAL.
+           IF RECORD-FOUND-STKBAL = "N"
+              MOVE 0  TO  XWQOH OF STKBAL-RECORD
+           END-IF.
+           IF FXQTY OF CONUPL-RECORD > XWQOH OF STKBAL-RECORD
+              MOVE "Y" TO WS-ERROR
+              MOVE "Insufficient stock on hand" TO WS-REASON
+              GO TO VALUPL-EXIT
+           END-IF.
+       VALUPL-EXIT. EXIT.
+
+       CREATE-CONTRACT-RECORDS.
+           IF FXORDN OF CONUPL-RECORD NOT = WS-HDR-ORDN
+              PERFORM WRITE-PENDING-HEADER  THRU  WPHDR-EXIT
+              MOVE FXORDN  OF CONUPL-RECORD  TO  WS-HDR-ORDN
+              MOVE FXBCCD  OF CONUPL-RECORD  TO  WS-HDR-BCCD
+              MOVE FPERSON OF CONUPL-RECORD  TO  WS-HDR-PERSON
+              MOVE FXORDT  OF CONUPL-RECORD  TO  WS-HDR-ORDT
+              MOVE XWCOMM  OF SLMEN-RECORD   TO  WS-HDR-COMM
+              MOVE 0  TO  WS-HDR-TOTAL
+              MOVE 0  TO  WS-HDR-DETAIL-COUNT
+           END-IF.
+           PERFORM CREATE-CONTRACT-DETAIL  THRU  CRTDTL-EXIT.
+       CRTCON-EXIT. EXIT.
+
+       CREATE-CONTRACT-DETAIL.
+           MOVE FXORDN OF CONUPL-RECORD  TO  XWORDN OF CONDET-RECORD.
+           MOVE FXABCD OF CONUPL-RECORD  TO  XWABCD OF CONDET-RECORD.
+           MOVE XWHLTX OF STKMAS-RECORD  TO  XWT8TX OF CONDET-RECORD.
+           MOVE FXSTOR OF CONUPL-RECORD  TO  XWSTOR OF CONDET-RECORD.
+           MOVE FXTTYP OF CONUPL-RECORD  TO  XWTTYP OF CONDET-RECORD.
+           MOVE FXQTY  OF CONUPL-RECORD  TO  XWQTY OF CONDET-RECORD.
+           MOVE FXUNPR OF CONUPL-RECORD  TO  XWUNPR OF CONDET-RECORD.
+           COMPUTE XWEXTP OF CONDET-RECORD =
+                   XWQTY OF CONDET-RECORD * XWUNPR OF CONDET-RECORD.
+           WRITE CONDET-RECORD
+                 INVALID KEY
+                     MOVE "Y" TO WS-ERROR
+           END-WRITE.
+           IF WS-ERROR = "Y"
+              MOVE "Unable to write CONDET - duplicate item/key"
+                                        TO  WS-REASON
+              ADD 1  TO  WS-REJECTED-COUNT
+              PERFORM PRINT-EXCEPTION-LINE  THRU  PREXC-EXIT
+           ELSE
+              ADD XWEXTP OF CONDET-RECORD  TO  WS-HDR-TOTAL
+              ADD 1  TO  WS-ACCEPTED-COUNT
+              ADD 1  TO  WS-HDR-DETAIL-COUNT
+           END-IF.
+       CRTDTL-EXIT. EXIT.
+
+       WRITE-PENDING-HEADER.
+           IF WS-HDR-ORDN = 0
+              GO TO WPHDR-EXIT
+           END-IF.
+           MOVE WS-HDR-ORDN  TO  XWORDN OF CONHDR-RECORD.
+           MOVE WS-HDR-BCCD  TO  XWBCCD OF CONHDR-RECORD.
+           MOVE WS-HDR-PERSON  TO  PERSON OF CONHDR-RECORD.
+           MOVE WS-OPEN-STAT  TO  XWSTAT OF CONHDR-RECORD.
+           MOVE WS-HDR-ORDT  TO  XWORDT OF CONHDR-RECORD.
+           MOVE WS-HDR-TOTAL  TO  XWTOTL OF CONHDR-RECORD.
+           MOVE WS-HDR-COMM  TO  XWCOMM OF CONHDR-RECORD.
+           MOVE SPACES  TO  XWCANR OF CONHDR-RECORD.
+           MOVE 0  TO  XWCAND OF CONHDR-RECORD.
+           WRITE CONHDR-RECORD
+                 INVALID KEY
+                     MOVE "Unable to write CONHDR - duplicate contract"
+                                           TO  WS-REASON
+                     PERFORM PRINT-HEADER-EXCEPTION THRU PRHEXC-EXIT
+           END-WRITE.
+       WPHDR-EXIT. EXIT.
+
+       PRINT-HEADER-EXCEPTION.
+           IF WS-LINE-COUNT > MAX-PRINT-LINES
+              PERFORM PRINT-UPLOAD-HEADING  THRU  PRHDG-EXIT
+           END-IF.
+           MOVE WS-HDR-ORDN  TO  WE-ORDN.
+           MOVE SPACES  TO  WE-ABCD.
+           MOVE WS-REASON  TO  WE-REASON.
+           WRITE FD-CONUPLPRN-RECORD FROM WS-PRINT-EXCEPTION
+                 AFTER ADVANCING 1 LINE.
+           ADD 1  TO  WS-LINE-COUNT.
+           SUBTRACT WS-HDR-DETAIL-COUNT  FROM  WS-ACCEPTED-COUNT.
+           ADD WS-HDR-DETAIL-COUNT  TO  WS-REJECTED-COUNT.
+       PRHEXC-EXIT. EXIT.
+
+       PRINT-UPLOAD-HEADING.
+           ADD 1  TO  WS-PAGENO.
+           MOVE WS-PAGENO  TO  WH1-PAGENO.
+           WRITE FD-CONUPLPRN-RECORD FROM WS-PRINT-HDR1
+                 AFTER ADVANCING PAGE.
+           WRITE FD-CONUPLPRN-RECORD FROM WS-PRINT-COLHDR
+                 AFTER ADVANCING 2 LINES.
+           MOVE 4  TO  WS-LINE-COUNT.
+       PRHDG-EXIT. EXIT.
+
+       PRINT-EXCEPTION-LINE.
+           IF WS-LINE-COUNT > MAX-PRINT-LINES
+              PERFORM PRINT-UPLOAD-HEADING  THRU  PRHDG-EXIT
+           END-IF.
+           MOVE FXORDN OF CONUPL-RECORD  TO  WE-ORDN.
+           MOVE FXABCD OF CONUPL-RECORD  TO  WE-ABCD.
+           MOVE WS-REASON  TO  WE-REASON.
+           WRITE FD-CONUPLPRN-RECORD FROM WS-PRINT-EXCEPTION
+                 AFTER ADVANCING 1 LINE.
+           ADD 1  TO  WS-LINE-COUNT.
+       PREXC-EXIT. EXIT.
+
+       PRINT-UPLOAD-TOTALS.
+           MOVE WS-ACCEPTED-COUNT  TO  WT-ACCEPTED.
+           MOVE WS-REJECTED-COUNT  TO  WT-REJECTED.
+           WRITE FD-CONUPLPRN-RECORD FROM WS-PRINT-TOTALS
+                 AFTER ADVANCING 2 LINES.
+       PRTOT-EXIT. EXIT.
