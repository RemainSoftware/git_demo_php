@@ -0,0 +1,212 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCONREC.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   08 AUG. 2026.
+
+      ***************************************************************
+      * Reconciles every contract's CONHDR total against the sum of
+      * its CONDET line extensions and prints an exception for every
+      * contract where the two disagree.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONHDR-FILE
+               ASSIGN TO DATABASE-CONHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD.
+
+           SELECT CONDET-FILE
+               ASSIGN TO DATABASE-CONDET
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONDET-RECORD.
+
+           SELECT CONREC-REPORT
+              ASSIGN TO PRINTER-QPRINT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDR-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDR.
+
+       FD  CONDET-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONDET-RECORD.
+           COPY DDS-CONDETR       OF  CONDET.
+
+       FD  CONREC-REPORT
+           LABEL RECORDS ARE OMITTED.
+       01  FD-CONRECPRN-RECORD     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                 PIC X(2)  VALUE SPACES.
+       01  WS-PAGENO                   PIC S9(2) VALUE 0.
+
+       01  WS-VARIABLES.
+           02  WS-EOF                  PIC X     VALUE "N".
+               88  END-OF-CONHDR       VALUE "Y".
+           02  WS-LINE-COUNT           PIC S9(3) VALUE 0.
+           02  RECORD-FOUND-CONDET     PIC X     VALUE SPACES.
+           02  WS-DET-TOTAL            PIC S9(9)V9(2) COMP-3 VALUE 0.
+           02  WS-DIFF                 PIC S9(9)V9(2) COMP-3 VALUE 0.
+           02  WS-CHECKED-COUNT        PIC 9(7)  VALUE 0.
+           02  WS-EXCEPTION-COUNT      PIC 9(7)  VALUE 0.
+
+       01  WS-CONSTANTS.
+           02  MAX-PRINT-LINES         PIC 99    VALUE 60.
+
+       01  WS-PRINT-HDR1.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WH1-TITLE               PIC X(30) VALUE
+               "Contract Total Reconciliation".
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  WH1-LIT-PAGE            PIC X(5)  VALUE "Page ".
+           02  WH1-PAGENO              PIC ZZ9.
+           02  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  WS-PRINT-COLHDR.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "Contract".
+           02  FILLER                  PIC X(16) VALUE "Header Total".
+           02  FILLER                  PIC X(16) VALUE "Detail Total".
+           02  FILLER                  PIC X(16) VALUE "Difference".
+           02  FILLER                  PIC X(73) VALUE SPACES.
+
+       01  WS-PRINT-EXCEPTION.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  WE-ORDN                 PIC ZZZZZ9.
+           02  FILLER                  PIC X(4)  VALUE SPACES.
+           02  WE-HDR-TOTAL            PIC -(7)9.99.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WE-DET-TOTAL            PIC -(7)9.99.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  WE-DIFF                 PIC -(7)9.99.
+           02  FILLER                  PIC X(73) VALUE SPACES.
+
+       01  WS-PRINT-TOTALS.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(20) VALUE
+               "Contracts checked: ".
+           02  WT-CHECKED              PIC ZZZZZZ9.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(13) VALUE
+               "Exceptions: ".
+           02  WT-EXCEPTIONS           PIC ZZZZZZ9.
+           02  FILLER                  PIC X(69) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM INIT-ROUTINE         THRU  INIT-EXIT.
+           PERFORM READ-CONHDR-FILE     THRU  RDHDR-EXIT.
+           PERFORM RECONCILE-CONTRACT   THRU  RECCON-EXIT
+                   UNTIL END-OF-CONHDR.
+           PERFORM PRINT-RECON-TOTALS   THRU  PRTOT-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN  INPUT  CONHDR-FILE
+                        CONDET-FILE
+                 OUTPUT CONREC-REPORT.
+       OPFIL-EXIT. EXIT.
+
+       CLOSE-FILES.
+           CLOSE   CONHDR-FILE
+                   CONDET-FILE
+                   CONREC-REPORT.
+       CLFIL-EXIT. EXIT.
+
+       INIT-ROUTINE.
+           MOVE 0  TO  WS-CHECKED-COUNT.
+           MOVE 0  TO  WS-EXCEPTION-COUNT.
+           MOVE LOW-VALUES  TO  XWORDN OF CONHDR-RECORD.
+           START CONHDR-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONHDR-RECORD
+                   INVALID KEY
+                       MOVE "Y"  TO  WS-EOF.
+           PERFORM PRINT-RECON-HEADING  THRU  PRHDG-EXIT.
+       INIT-EXIT. EXIT.
+
+       READ-CONHDR-FILE.
+           READ CONHDR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y"  TO  WS-EOF
+           END-READ.
+       RDHDR-EXIT. EXIT.
+
+       RECONCILE-CONTRACT.
+           ADD 1  TO  WS-CHECKED-COUNT.
+           MOVE 0  TO  WS-DET-TOTAL.
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONDET-RECORD.
+           MOVE LOW-VALUES  TO  XWABCD OF CONDET-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONDET.
+           START CONDET-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF CONDET-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONDET.
+           PERFORM UNTIL RECORD-FOUND-CONDET = "N"
+              READ CONDET-FILE NEXT RECORD
+                   AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONDET
+              END-READ
+              IF RECORD-FOUND-CONDET = "Y"
+                 IF XWORDN OF CONDET-RECORD
+                       NOT = XWORDN OF CONHDR-RECORD
+                    MOVE "N"  TO  RECORD-FOUND-CONDET
+                 ELSE
+                    ADD XWEXTP OF CONDET-RECORD  TO  WS-DET-TOTAL
+                 END-IF
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-DIFF = XWTOTL OF CONHDR-RECORD - WS-DET-TOTAL.
+           IF WS-DIFF NOT = 0
+              ADD 1  TO  WS-EXCEPTION-COUNT
+              PERFORM PRINT-EXCEPTION-LINE  THRU  PREXC-EXIT
+           END-IF.
+           PERFORM READ-CONHDR-FILE  THRU  RDHDR-EXIT.
+       RECCON-EXIT. EXIT.
+
+       PRINT-RECON-HEADING.
+           ADD 1  TO  WS-PAGENO.
+           MOVE WS-PAGENO  TO  WH1-PAGENO.
+           WRITE FD-CONRECPRN-RECORD FROM WS-PRINT-HDR1
+                 AFTER ADVANCING PAGE.
+           WRITE FD-CONRECPRN-RECORD FROM WS-PRINT-COLHDR
+                 AFTER ADVANCING 2 LINES.
+           MOVE 4  TO  WS-LINE-COUNT.
+       PRHDG-EXIT. EXIT.
+
+       PRINT-EXCEPTION-LINE.
+           IF WS-LINE-COUNT > MAX-PRINT-LINES
+              PERFORM PRINT-RECON-HEADING  THRU  PRHDG-EXIT
+           END-IF.
+           MOVE XWORDN OF CONHDR-RECORD  TO  WE-ORDN.
+           MOVE XWTOTL OF CONHDR-RECORD  TO  WE-HDR-TOTAL.
+           MOVE WS-DET-TOTAL             TO  WE-DET-TOTAL.
+           MOVE WS-DIFF                  TO  WE-DIFF.
+           WRITE FD-CONRECPRN-RECORD FROM WS-PRINT-EXCEPTION
+                 AFTER ADVANCING 1 LINE.
+           ADD 1  TO  WS-LINE-COUNT.
+       PREXC-EXIT. EXIT.
+
+       PRINT-RECON-TOTALS.
+           MOVE WS-CHECKED-COUNT    TO  WT-CHECKED.
+           MOVE WS-EXCEPTION-COUNT  TO  WT-EXCEPTIONS.
+           WRITE FD-CONRECPRN-RECORD FROM WS-PRINT-TOTALS
+                 AFTER ADVANCING 2 LINES.
+       PRTOT-EXIT. EXIT.
